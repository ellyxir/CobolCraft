@@ -11,10 +11,11 @@ LINKAGE SECTION.
     01 LK-CHUNK-X           BINARY-LONG.
     01 LK-CHUNK-Z           BINARY-LONG.
     01 LK-CHUNK-INDEX       BINARY-LONG UNSIGNED.
+    01 LK-DIMENSION         BINARY-CHAR UNSIGNED.
 
-PROCEDURE DIVISION USING LK-CHUNK-X LK-CHUNK-Z LK-CHUNK-INDEX.
+PROCEDURE DIVISION USING LK-CHUNK-X LK-CHUNK-Z LK-CHUNK-INDEX LK-DIMENSION.
     PERFORM VARYING LK-CHUNK-INDEX FROM 1 BY 1 UNTIL LK-CHUNK-INDEX > WORLD-CHUNK-COUNT
-        IF WORLD-CHUNK-PRESENT(LK-CHUNK-INDEX) > 0 AND LK-CHUNK-X = WORLD-CHUNK-X(LK-CHUNK-INDEX) AND LK-CHUNK-Z = WORLD-CHUNK-Z(LK-CHUNK-INDEX)
+        IF WORLD-CHUNK-PRESENT(LK-CHUNK-INDEX) > 0 AND LK-CHUNK-X = WORLD-CHUNK-X(LK-CHUNK-INDEX) AND LK-CHUNK-Z = WORLD-CHUNK-Z(LK-CHUNK-INDEX) AND LK-DIMENSION = WORLD-CHUNK-DIMENSION(LK-CHUNK-INDEX)
             EXIT PERFORM
         END-IF
     END-PERFORM
@@ -35,35 +36,116 @@ DATA DIVISION.
 WORKING-STORAGE SECTION.
     *> Constants
     01 C-MINECRAFT-WORLDGEN-BIOME       PIC X(50)           VALUE "minecraft:worldgen/biome".
-    01 C-MINECRAFT-PLAINS               PIC X(50)           VALUE "minecraft:plains".
+    01 C-MINECRAFT-NETHER-WASTES        PIC X(50)           VALUE "minecraft:nether_wastes".
     *> Temporary variables
+    01 BIOME-NAME           PIC X(50).
     01 BIOME-ID             BINARY-LONG UNSIGNED.
     01 SECTION-INDEX        BINARY-LONG UNSIGNED.
+    *> Used only when the chunk table is full and a chunk must be evicted.
+    *> C-DEFAULT-VIEW-DISTANCE mirrors the "0 means not sent yet, fall back
+    *> to a configured default" rule PLAYER-VIEW-DISTANCE is documented with.
+    01 C-DEFAULT-VIEW-DISTANCE BINARY-LONG UNSIGNED VALUE 10.
+    01 SCAN-INDEX           BINARY-LONG UNSIGNED.
+    01 EVICT-INDEX          BINARY-LONG UNSIGNED.
+    01 EVICT-MARGIN         BINARY-LONG.
+    01 CHUNK-BLOCK-X        BINARY-LONG.
+    01 CHUNK-BLOCK-Z        BINARY-LONG.
+    01 PLAYER-DISTANCE      BINARY-LONG.
+    01 PLAYER-VIEW          BINARY-LONG UNSIGNED.
+    01 PLAYER-MARGIN        BINARY-LONG.
+    01 MIN-MARGIN           BINARY-LONG.
+    01 PLAYER-INDEX         BINARY-LONG UNSIGNED.
+    01 IO-FAILURE           BINARY-CHAR UNSIGNED.
     *> World data
     COPY DD-WORLD.
+    *> Player data, needed only to find the chunk farthest from every player
+    COPY DD-PLAYERS.
 LINKAGE SECTION.
     01 LK-CHUNK-X           BINARY-LONG.
     01 LK-CHUNK-Z           BINARY-LONG.
     01 LK-CHUNK-INDEX       BINARY-LONG UNSIGNED.
+    01 LK-DIMENSION         BINARY-CHAR UNSIGNED.
 
-PROCEDURE DIVISION USING LK-CHUNK-X LK-CHUNK-Z LK-CHUNK-INDEX.
+PROCEDURE DIVISION USING LK-CHUNK-X LK-CHUNK-Z LK-CHUNK-INDEX LK-DIMENSION.
     PERFORM VARYING LK-CHUNK-INDEX FROM 1 BY 1 UNTIL LK-CHUNK-INDEX > WORLD-CHUNK-COUNT
-        IF WORLD-CHUNK-PRESENT(LK-CHUNK-INDEX) = 0 OR (LK-CHUNK-X = WORLD-CHUNK-X(LK-CHUNK-INDEX) AND LK-CHUNK-Z = WORLD-CHUNK-Z(LK-CHUNK-INDEX))
+        IF WORLD-CHUNK-PRESENT(LK-CHUNK-INDEX) = 0 OR (LK-CHUNK-X = WORLD-CHUNK-X(LK-CHUNK-INDEX) AND LK-CHUNK-Z = WORLD-CHUNK-Z(LK-CHUNK-INDEX) AND LK-DIMENSION = WORLD-CHUNK-DIMENSION(LK-CHUNK-INDEX))
             EXIT PERFORM
         END-IF
     END-PERFORM
     IF LK-CHUNK-INDEX > WORLD-CHUNK-COUNT
-        MOVE 0 TO LK-CHUNK-INDEX
-        GOBACK
+        *> The table is full (every slot is a different, present chunk). Rather than refuse to
+        *> allocate outright, evict whichever loaded chunk is currently farthest from every
+        *> player - the same "farthest from any player" rule World-UnloadChunks already uses -
+        *> saving it first if it has unsaved changes.
+        DISPLAY "WARNING: world chunk table is full (" WORLD-CHUNK-COUNT " of " WORLD-CHUNK-COUNT " occupied); evicting the chunk farthest from all players to make room for " LK-CHUNK-X " " LK-CHUNK-Z
+
+        MOVE 0 TO EVICT-INDEX
+        MOVE -1000000000 TO EVICT-MARGIN
+        PERFORM VARYING SCAN-INDEX FROM 1 BY 1 UNTIL SCAN-INDEX > WORLD-CHUNK-COUNT
+            COMPUTE CHUNK-BLOCK-X = WORLD-CHUNK-X(SCAN-INDEX) * 16 + 8
+            COMPUTE CHUNK-BLOCK-Z = WORLD-CHUNK-Z(SCAN-INDEX) * 16 + 8
+            *> Same "farthest outside view" rule World-UnloadChunks uses to
+            *> decide what to keep: rank by how far outside each interested
+            *> player's own view distance (plus the same +2 tolerance) the
+            *> chunk sits, not by raw distance, so a chunk within a
+            *> long-view-distance player's range is never preferred for
+            *> eviction over one already outside every nearby player's own
+            *> (possibly shorter) view distance.
+            MOVE 1000000 TO MIN-MARGIN
+            PERFORM VARYING PLAYER-INDEX FROM 1 BY 1 UNTIL PLAYER-INDEX > MAX-PLAYERS
+                IF PLAYER-CLIENT(PLAYER-INDEX) > 0 AND PLAYER-DIMENSION(PLAYER-INDEX) = WORLD-CHUNK-DIMENSION(SCAN-INDEX)
+                    MOVE C-DEFAULT-VIEW-DISTANCE TO PLAYER-VIEW
+                    IF PLAYER-VIEW-DISTANCE(PLAYER-INDEX) > 0
+                        MOVE PLAYER-VIEW-DISTANCE(PLAYER-INDEX) TO PLAYER-VIEW
+                    END-IF
+                    COMPUTE PLAYER-DISTANCE = FUNCTION MIN(FUNCTION ABS(CHUNK-BLOCK-X - PLAYER-X(PLAYER-INDEX)), FUNCTION ABS(CHUNK-BLOCK-Z - PLAYER-Z(PLAYER-INDEX)))
+                    COMPUTE PLAYER-DISTANCE = PLAYER-DISTANCE / 16
+                    COMPUTE PLAYER-MARGIN = PLAYER-DISTANCE - (PLAYER-VIEW + 2)
+                    COMPUTE MIN-MARGIN = FUNCTION MIN(MIN-MARGIN, PLAYER-MARGIN)
+                END-IF
+            END-PERFORM
+            IF MIN-MARGIN > EVICT-MARGIN
+                MOVE MIN-MARGIN TO EVICT-MARGIN
+                MOVE SCAN-INDEX TO EVICT-INDEX
+            END-IF
+        END-PERFORM
+
+        IF EVICT-INDEX = 0
+            *> Should not happen (every slot was confirmed present above), but don't allocate
+            *> into a slot we can't identify.
+            DISPLAY "ERROR: world chunk table is full and no chunk could be selected for eviction; refusing to allocate chunk " LK-CHUNK-X " " LK-CHUNK-Z
+            MOVE 0 TO LK-CHUNK-INDEX
+            GOBACK
+        END-IF
+
+        IF WORLD-CHUNK-DIRTY(EVICT-INDEX) > 0
+            CALL "World-SaveChunk" USING EVICT-INDEX IO-FAILURE
+            IF IO-FAILURE NOT = 0
+                DISPLAY "ERROR: failed to save evicted chunk " WORLD-CHUNK-X(EVICT-INDEX) " " WORLD-CHUNK-Z(EVICT-INDEX) " while making room for " LK-CHUNK-X " " LK-CHUNK-Z
+                MOVE 0 TO LK-CHUNK-INDEX
+                GOBACK
+            END-IF
+        END-IF
+        MOVE 0 TO WORLD-CHUNK-PRESENT(EVICT-INDEX)
+        MOVE EVICT-INDEX TO LK-CHUNK-INDEX
     END-IF
     INITIALIZE WORLD-CHUNK(LK-CHUNK-INDEX)
     MOVE LK-CHUNK-X TO WORLD-CHUNK-X(LK-CHUNK-INDEX)
     MOVE LK-CHUNK-Z TO WORLD-CHUNK-Z(LK-CHUNK-INDEX)
+    MOVE LK-DIMENSION TO WORLD-CHUNK-DIMENSION(LK-CHUNK-INDEX)
     INITIALIZE WORLD-BLOCK-ENTITIES(LK-CHUNK-INDEX) REPLACING NUMERIC BY -1
 
-    *> Set all sections to the plains biome
-    *> TODO: This is a hack. We should have a proper biome system.
-    CALL "Registries-Get-EntryId" USING C-MINECRAFT-WORLDGEN-BIOME C-MINECRAFT-PLAINS BIOME-ID
+    *> Pick a biome for this chunk from the registry, based on its coordinates,
+    *> and apply it to every section. Biome selection is a pure function of the
+    *> chunk coordinates, so a chunk gets the same biome whether it is freshly
+    *> generated or reloaded from disk. The nether has no overworld-style biome
+    *> spread; every nether chunk is simply tagged nether_wastes.
+    IF LK-DIMENSION = WORLD-DIMENSION-NETHER
+        MOVE C-MINECRAFT-NETHER-WASTES TO BIOME-NAME
+    ELSE
+        CALL "World-SelectBiome" USING LK-CHUNK-X LK-CHUNK-Z BIOME-NAME
+    END-IF
+    CALL "Registries-Get-EntryId" USING C-MINECRAFT-WORLDGEN-BIOME BIOME-NAME BIOME-ID
     PERFORM VARYING SECTION-INDEX FROM 1 BY 1 UNTIL SECTION-INDEX > WORLD-SECTION-COUNT
         MOVE BIOME-ID TO WORLD-SECTION-BIOME-ID(LK-CHUNK-INDEX, SECTION-INDEX)
     END-PERFORM
@@ -72,6 +154,48 @@ PROCEDURE DIVISION USING LK-CHUNK-X LK-CHUNK-Z LK-CHUNK-INDEX.
 
 END PROGRAM World-AllocateChunk.
 
+*> --- World-SelectBiome ---
+*> Pick a "minecraft:worldgen/biome" registry name for a chunk, based on its
+*> coordinates. Chunks are grouped into C-REGION-SIZE x C-REGION-SIZE regions
+*> so that a given biome covers a contiguous patch of chunks rather than
+*> flickering from chunk to chunk, giving a cheap approximation of real
+*> biome noise without requiring a full noise library.
+IDENTIFICATION DIVISION.
+PROGRAM-ID. World-SelectBiome.
+
+DATA DIVISION.
+WORKING-STORAGE SECTION.
+    01 C-REGION-SIZE            BINARY-LONG                VALUE 8.
+    01 C-BIOME-COUNT            BINARY-LONG                VALUE 4.
+    01 C-BIOME-NAMES.
+        02 PIC X(50)            VALUE "minecraft:plains".
+        02 PIC X(50)            VALUE "minecraft:desert".
+        02 PIC X(50)            VALUE "minecraft:forest".
+        02 PIC X(50)            VALUE "minecraft:taiga".
+    01 BIOME-NAME-TABLE REDEFINES C-BIOME-NAMES.
+        02 BIOME-NAME-ENTRY OCCURS 4 TIMES PIC X(50).
+    01 REGION-X                 BINARY-LONG.
+    01 REGION-Z                 BINARY-LONG.
+    01 REGION-HASH              BINARY-LONG UNSIGNED.
+    01 BIOME-INDEX              BINARY-LONG UNSIGNED.
+LINKAGE SECTION.
+    01 LK-CHUNK-X               BINARY-LONG.
+    01 LK-CHUNK-Z               BINARY-LONG.
+    01 LK-BIOME-NAME            PIC X(50).
+
+PROCEDURE DIVISION USING LK-CHUNK-X LK-CHUNK-Z LK-BIOME-NAME.
+    DIVIDE LK-CHUNK-X BY C-REGION-SIZE GIVING REGION-X ROUNDED MODE IS TOWARD-LESSER
+    DIVIDE LK-CHUNK-Z BY C-REGION-SIZE GIVING REGION-Z ROUNDED MODE IS TOWARD-LESSER
+
+    *> A cheap deterministic hash of the region coordinates
+    COMPUTE REGION-HASH = FUNCTION ABS(REGION-X * 374761393 + REGION-Z * 668265263 + 1013904223)
+    COMPUTE BIOME-INDEX = FUNCTION MOD(REGION-HASH, C-BIOME-COUNT) + 1
+
+    MOVE BIOME-NAME-ENTRY(BIOME-INDEX) TO LK-BIOME-NAME
+    GOBACK.
+
+END PROGRAM World-SelectBiome.
+
 *> --- World-GenerateChunk ---
 IDENTIFICATION DIVISION.
 PROGRAM-ID. World-GenerateChunk.
@@ -81,6 +205,9 @@ WORKING-STORAGE SECTION.
     *> Constants
     01 C-MINECRAFT-STONE            PIC X(50) VALUE "minecraft:stone".
     01 C-MINECRAFT-GRASS_BLOCK      PIC X(50) VALUE "minecraft:grass_block".
+    01 C-MINECRAFT-SAND             PIC X(50) VALUE "minecraft:sand".
+    01 C-MINECRAFT-DESERT           PIC X(50) VALUE "minecraft:desert".
+    01 C-MINECRAFT-NETHERRACK       PIC X(50) VALUE "minecraft:netherrack".
     *> World data
     COPY DD-WORLD.
 LOCAL-STORAGE SECTION.
@@ -88,19 +215,28 @@ LOCAL-STORAGE SECTION.
     01 SECTION-INDEX        BINARY-LONG UNSIGNED.
     01 BLOCK-INDEX          BINARY-LONG UNSIGNED.
     01 TEMP-INT32           BINARY-LONG.
+    01 BIOME-NAME           PIC X(50).
 LINKAGE SECTION.
     01 LK-CHUNK-X           BINARY-LONG.
     01 LK-CHUNK-Z           BINARY-LONG.
+    01 LK-DIMENSION         BINARY-CHAR UNSIGNED.
 
-PROCEDURE DIVISION USING LK-CHUNK-X LK-CHUNK-Z.
-    CALL "World-AllocateChunk" USING LK-CHUNK-X LK-CHUNK-Z CHUNK-INDEX
+PROCEDURE DIVISION USING LK-CHUNK-X LK-CHUNK-Z LK-DIMENSION.
+    CALL "World-AllocateChunk" USING LK-CHUNK-X LK-CHUNK-Z CHUNK-INDEX LK-DIMENSION
     IF CHUNK-INDEX = 0
-        *> TODO handle this case
+        *> World-AllocateChunk already evicts a far-away chunk when the table is full and only
+        *> returns 0 (with its own operator-visible warning) if that was not possible.
+        DISPLAY "ERROR: could not allocate a chunk slot for " LK-CHUNK-X " " LK-CHUNK-Z "; chunk was not generated"
         GOBACK
     END-IF
 
-    *> turn all blocks with Y <= 63 (= the bottom 128 blocks = the bottom 8 sections) into stone
-    CALL "Blocks-Get-DefaultStateId" USING C-MINECRAFT-STONE TEMP-INT32
+    *> turn all blocks with Y <= 63 (= the bottom 128 blocks = the bottom 8 sections) into stone,
+    *> or netherrack in the nether
+    IF LK-DIMENSION = WORLD-DIMENSION-NETHER
+        CALL "Blocks-Get-DefaultStateId" USING C-MINECRAFT-NETHERRACK TEMP-INT32
+    ELSE
+        CALL "Blocks-Get-DefaultStateId" USING C-MINECRAFT-STONE TEMP-INT32
+    END-IF
     PERFORM VARYING SECTION-INDEX FROM 1 BY 1 UNTIL SECTION-INDEX > 8
         PERFORM VARYING BLOCK-INDEX FROM 1 BY 1 UNTIL BLOCK-INDEX > 4096
             MOVE TEMP-INT32 TO WORLD-BLOCK-ID(CHUNK-INDEX, SECTION-INDEX, BLOCK-INDEX)
@@ -108,8 +244,18 @@ PROCEDURE DIVISION USING LK-CHUNK-X LK-CHUNK-Z.
         MOVE 4096 TO WORLD-SECTION-NON-AIR(CHUNK-INDEX, SECTION-INDEX)
     END-PERFORM
 
-    *> turn all blocks with Y = 63 (i.e., the top 16x16 blocks) into grass
-    CALL "Blocks-Get-DefaultStateId" USING C-MINECRAFT-GRASS_BLOCK TEMP-INT32
+    *> turn all blocks with Y = 63 (i.e., the top 16x16 blocks) into the biome's surface block;
+    *> the nether has no biome-driven surface, so it stays netherrack all the way up
+    IF LK-DIMENSION = WORLD-DIMENSION-NETHER
+        CALL "Blocks-Get-DefaultStateId" USING C-MINECRAFT-NETHERRACK TEMP-INT32
+    ELSE
+        CALL "World-SelectBiome" USING LK-CHUNK-X LK-CHUNK-Z BIOME-NAME
+        IF BIOME-NAME = C-MINECRAFT-DESERT
+            CALL "Blocks-Get-DefaultStateId" USING C-MINECRAFT-SAND TEMP-INT32
+        ELSE
+            CALL "Blocks-Get-DefaultStateId" USING C-MINECRAFT-GRASS_BLOCK TEMP-INT32
+        END-IF
+    END-IF
     MOVE 8 TO SECTION-INDEX
     COMPUTE BLOCK-INDEX = 4096 - 256 + 1
     PERFORM 256 TIMES
@@ -151,15 +297,17 @@ WORKING-STORAGE SECTION.
     01 PALETTE-BITS-POW         BINARY-LONG UNSIGNED.
     01 BLOCKS-PER-LONG          BINARY-LONG UNSIGNED.
     01 LONG-ARRAY-LENGTH        BINARY-LONG UNSIGNED.
-    01 LONG-ARRAY-ENTRY         BINARY-LONG-LONG UNSIGNED.
-    01 LONG-ARRAY-ENTRY-SIGNED  REDEFINES LONG-ARRAY-ENTRY BINARY-LONG-LONG.
-    01 LONG-ARRAY-MULTIPLIER    BINARY-LONG-LONG UNSIGNED.
+    01 LONG-ARRAY-ENTRY         BINARY-DOUBLE UNSIGNED.
+    01 LONG-ARRAY-ENTRY-SIGNED  REDEFINES LONG-ARRAY-ENTRY BINARY-DOUBLE.
+    01 LONG-ARRAY-MULTIPLIER    BINARY-DOUBLE UNSIGNED.
     COPY DD-BLOCK-STATE REPLACING LEADING ==PREFIX== BY ==PALETTE-BLOCK==.
     01 PROPERTY-INDEX           BINARY-LONG UNSIGNED.
     01 ENTITY-COUNT             BINARY-LONG UNSIGNED.
     01 ENTITY-X                 BINARY-LONG.
     01 ENTITY-Y                 BINARY-LONG.
     01 ENTITY-Z                 BINARY-LONG.
+    01 ENTITY-DATA-INDEX        BINARY-LONG UNSIGNED.
+    01 ENTITY-DATA-SLOT         BINARY-LONG UNSIGNED.
     *> World data
     COPY DD-WORLD.
     *> A map of block state indices to palette indices
@@ -343,7 +491,21 @@ PROCEDURE DIVISION USING LK-CHUNK-INDEX LK-FAILURE.
                 MOVE "z" TO TAG-NAME
                 CALL "NbtEncode-Int" USING NBT-ENCODER-STATE NBT-BUFFER TAG-NAME NAME-LEN ENTITY-Z
 
-                *> TODO: write the block entity-specific data
+                *> block entity-specific data (e.g. a container's items), if any was recorded
+                MOVE 0 TO ENTITY-DATA-SLOT
+                IF WORLD-BLOCK-ENTITY-DATA-COUNT(LK-CHUNK-INDEX) > 0
+                    PERFORM VARYING ENTITY-DATA-INDEX FROM 1 BY 1 UNTIL ENTITY-DATA-INDEX > WORLD-BLOCK-ENTITY-DATA-CAPACITY
+                        IF WORLD-BLOCK-ENTITY-DATA-INDEX(LK-CHUNK-INDEX, ENTITY-DATA-INDEX) = BLOCK-INDEX
+                            MOVE ENTITY-DATA-INDEX TO ENTITY-DATA-SLOT
+                            EXIT PERFORM
+                        END-IF
+                    END-PERFORM
+                END-IF
+                IF ENTITY-DATA-SLOT > 0
+                    MOVE WORLD-BLOCK-ENTITY-DATA-LENGTH(LK-CHUNK-INDEX, ENTITY-DATA-SLOT) TO STR-LEN
+                    MOVE WORLD-BLOCK-ENTITY-DATA(LK-CHUNK-INDEX, ENTITY-DATA-SLOT)(1:STR-LEN) TO NBT-BUFFER(NBT-ENCODER-OFFSET:STR-LEN)
+                    ADD STR-LEN TO NBT-ENCODER-OFFSET
+                END-IF
 
                 *> end block entity
                 CALL "NbtEncode-EndCompound" USING NBT-ENCODER-STATE NBT-BUFFER
@@ -366,7 +528,7 @@ PROCEDURE DIVISION USING LK-CHUNK-INDEX LK-FAILURE.
 
     *> Save the chunk
     COMPUTE NBT-BUFFER-LENGTH = NBT-ENCODER-OFFSET - 1
-    CALL "Region-WriteChunkData" USING WORLD-CHUNK-X(LK-CHUNK-INDEX) WORLD-CHUNK-Z(LK-CHUNK-INDEX) NBT-BUFFER NBT-BUFFER-LENGTH LK-FAILURE
+    CALL "Region-WriteChunkData" USING WORLD-CHUNK-X(LK-CHUNK-INDEX) WORLD-CHUNK-Z(LK-CHUNK-INDEX) WORLD-CHUNK-DIMENSION(LK-CHUNK-INDEX) NBT-BUFFER NBT-BUFFER-LENGTH LK-FAILURE
     IF LK-FAILURE NOT = 0
         GOBACK
     END-IF
@@ -412,8 +574,8 @@ WORKING-STORAGE SECTION.
     01 PALETTE-BITS-POW         BINARY-LONG UNSIGNED.
     01 BLOCKS-PER-LONG          BINARY-LONG UNSIGNED.
     01 LONG-ARRAY-LENGTH        BINARY-LONG UNSIGNED.
-    01 LONG-ARRAY-ENTRY         BINARY-LONG-LONG UNSIGNED.
-    01 LONG-ARRAY-ENTRY-SIGNED  REDEFINES LONG-ARRAY-ENTRY BINARY-LONG-LONG.
+    01 LONG-ARRAY-ENTRY         BINARY-DOUBLE UNSIGNED.
+    01 LONG-ARRAY-ENTRY-SIGNED  REDEFINES LONG-ARRAY-ENTRY BINARY-DOUBLE.
     COPY DD-BLOCK-STATE REPLACING LEADING ==PREFIX== BY ==PALETTE-BLOCK==.
     *> A map of palette indices to block state IDs
     01 BLOCK-STATE-IDS          BINARY-LONG UNSIGNED OCCURS 4096 TIMES.
@@ -423,6 +585,10 @@ WORKING-STORAGE SECTION.
     01 ENTITY-X                 BINARY-LONG.
     01 ENTITY-Y                 BINARY-LONG.
     01 ENTITY-Z                 BINARY-LONG.
+    01 ENTITY-DATA-START        BINARY-LONG UNSIGNED.
+    01 ENTITY-DATA-LENGTH       BINARY-LONG UNSIGNED.
+    01 ENTITY-DATA-INDEX        BINARY-LONG UNSIGNED.
+    01 ENTITY-DATA-SLOT         BINARY-LONG UNSIGNED.
     *> World data
     COPY DD-WORLD.
 LOCAL-STORAGE SECTION.
@@ -431,9 +597,10 @@ LINKAGE SECTION.
     01 LK-CHUNK-X               BINARY-LONG.
     01 LK-CHUNK-Z               BINARY-LONG.
     01 LK-FAILURE               BINARY-CHAR UNSIGNED.
+    01 LK-DIMENSION             BINARY-CHAR UNSIGNED.
 
-PROCEDURE DIVISION USING LK-CHUNK-X LK-CHUNK-Z LK-FAILURE.
-    CALL "Region-ReadChunkData" USING LK-CHUNK-X LK-CHUNK-Z NBT-BUFFER NBT-BUFFER-LENGTH LK-FAILURE
+PROCEDURE DIVISION USING LK-CHUNK-X LK-CHUNK-Z LK-FAILURE LK-DIMENSION.
+    CALL "Region-ReadChunkData" USING LK-CHUNK-X LK-CHUNK-Z LK-DIMENSION NBT-BUFFER NBT-BUFFER-LENGTH LK-FAILURE
     IF LK-FAILURE NOT = 0 OR NBT-BUFFER-LENGTH = 0
         MOVE 1 TO LK-FAILURE
         GOBACK
@@ -471,7 +638,7 @@ PROCEDURE DIVISION USING LK-CHUNK-X LK-CHUNK-Z LK-FAILURE.
     END-PERFORM
 
     *> Allocate a chunk slot
-    CALL "World-AllocateChunk" USING CHUNK-X CHUNK-Z CHUNK-INDEX
+    CALL "World-AllocateChunk" USING CHUNK-X CHUNK-Z CHUNK-INDEX LK-DIMENSION
     IF CHUNK-INDEX = 0
         MOVE 1 TO LK-FAILURE
         GOBACK
@@ -639,6 +806,8 @@ PROCEDURE DIVISION USING LK-CHUNK-X LK-CHUNK-Z LK-FAILURE.
         MOVE ENTITY-COUNT TO WORLD-BLOCK-ENTITY-COUNT(CHUNK-INDEX)
         PERFORM ENTITY-COUNT TIMES
             CALL "NbtDecode-Compound" USING NBT-DECODER-STATE NBT-BUFFER
+            MOVE 0 TO ENTITY-DATA-START
+            MOVE 0 TO ENTITY-DATA-LENGTH
             PERFORM UNTIL EXIT
                 CALL "NbtDecode-Peek" USING NBT-DECODER-STATE NBT-BUFFER AT-END TAG-NAME NAME-LEN
                 IF AT-END > 0
@@ -655,12 +824,45 @@ PROCEDURE DIVISION USING LK-CHUNK-X LK-CHUNK-Z LK-FAILURE.
                     WHEN "z"
                         CALL "NbtDecode-Int" USING NBT-DECODER-STATE NBT-BUFFER ENTITY-Z
                     WHEN OTHER
+                        *> Everything else is block entity-specific data (e.g. container items).
+                        *> We always write id/x/y/z first (see World-SaveChunk), so the remaining
+                        *> bytes up through the end of this compound are kept as one raw blob and
+                        *> played back verbatim rather than being decoded tag by tag.
+                        IF ENTITY-DATA-START = 0
+                            MOVE NBT-DECODER-OFFSET TO ENTITY-DATA-START
+                        END-IF
                         CALL "NbtDecode-Skip" USING NBT-DECODER-STATE NBT-BUFFER
                 END-EVALUATE
             END-PERFORM
+            IF ENTITY-DATA-START > 0
+                COMPUTE ENTITY-DATA-LENGTH = NBT-DECODER-OFFSET - ENTITY-DATA-START
+            END-IF
             *> convert to chunk-relative coordinates
             COMPUTE INT32 = FUNCTION MOD(ENTITY-X, 16) + 16 * (FUNCTION MOD(ENTITY-Z, 16) + 16 * (ENTITY-Y + 64)) + 1
             MOVE ENTITY-ID TO WORLD-BLOCK-ENTITY-ID(CHUNK-INDEX, INT32)
+            IF ENTITY-DATA-LENGTH > LENGTH OF WORLD-BLOCK-ENTITY-DATA(CHUNK-INDEX, 1)
+                *> Too big to keep intact - drop it rather than persist a truncated,
+                *> structurally-broken NBT fragment back out on the next save.
+                DISPLAY "WARNING: block entity data at " ENTITY-X " " ENTITY-Y " " ENTITY-Z " is " ENTITY-DATA-LENGTH " bytes, exceeding the " LENGTH OF WORLD-BLOCK-ENTITY-DATA(CHUNK-INDEX, 1) "-byte limit; its data is being dropped"
+            ELSE
+                IF ENTITY-DATA-LENGTH > 0
+                    MOVE 0 TO ENTITY-DATA-SLOT
+                    PERFORM VARYING ENTITY-DATA-INDEX FROM 1 BY 1 UNTIL ENTITY-DATA-INDEX > WORLD-BLOCK-ENTITY-DATA-CAPACITY
+                        IF WORLD-BLOCK-ENTITY-DATA-INDEX(CHUNK-INDEX, ENTITY-DATA-INDEX) = 0
+                            MOVE ENTITY-DATA-INDEX TO ENTITY-DATA-SLOT
+                            EXIT PERFORM
+                        END-IF
+                    END-PERFORM
+                    IF ENTITY-DATA-SLOT > 0
+                        MOVE INT32 TO WORLD-BLOCK-ENTITY-DATA-INDEX(CHUNK-INDEX, ENTITY-DATA-SLOT)
+                        MOVE ENTITY-DATA-LENGTH TO WORLD-BLOCK-ENTITY-DATA-LENGTH(CHUNK-INDEX, ENTITY-DATA-SLOT)
+                        MOVE NBT-BUFFER(ENTITY-DATA-START:ENTITY-DATA-LENGTH) TO WORLD-BLOCK-ENTITY-DATA(CHUNK-INDEX, ENTITY-DATA-SLOT)
+                        ADD 1 TO WORLD-BLOCK-ENTITY-DATA-COUNT(CHUNK-INDEX)
+                    ELSE
+                        DISPLAY "WARNING: block entity data table for chunk is full; data for block entity at " ENTITY-X " " ENTITY-Y " " ENTITY-Z " is being dropped"
+                    END-IF
+                END-IF
+            END-IF
             CALL "NbtDecode-EndCompound" USING NBT-DECODER-STATE NBT-BUFFER
         END-PERFORM
         CALL "NbtDecode-EndList" USING NBT-DECODER-STATE NBT-BUFFER
@@ -749,22 +951,23 @@ LINKAGE SECTION.
     01 LK-CHUNK-X           BINARY-LONG.
     01 LK-CHUNK-Z           BINARY-LONG.
     01 LK-CHUNK-INDEX       BINARY-LONG UNSIGNED.
+    01 LK-DIMENSION         BINARY-CHAR UNSIGNED.
 
-PROCEDURE DIVISION USING LK-CHUNK-X LK-CHUNK-Z LK-CHUNK-INDEX.
+PROCEDURE DIVISION USING LK-CHUNK-X LK-CHUNK-Z LK-CHUNK-INDEX LK-DIMENSION.
     *> attempt to find the chunk
-    CALL "World-FindChunkIndex" USING LK-CHUNK-X LK-CHUNK-Z LK-CHUNK-INDEX
+    CALL "World-FindChunkIndex" USING LK-CHUNK-X LK-CHUNK-Z LK-CHUNK-INDEX LK-DIMENSION
     IF LK-CHUNK-INDEX > 0
         GOBACK
     END-IF
     *> not found, load or generate
-    CALL "World-LoadChunk" USING LK-CHUNK-X LK-CHUNK-Z IO-FAILURE
+    CALL "World-LoadChunk" USING LK-CHUNK-X LK-CHUNK-Z IO-FAILURE LK-DIMENSION
     IF IO-FAILURE NOT = 0
-        DISPLAY "Generating chunk: " LK-CHUNK-X " " LK-CHUNK-Z
+        DISPLAY "Generating chunk: " LK-CHUNK-X " " LK-CHUNK-Z " dimension " LK-DIMENSION
         MOVE 0 TO IO-FAILURE
-        CALL "World-GenerateChunk" USING LK-CHUNK-X LK-CHUNK-Z
+        CALL "World-GenerateChunk" USING LK-CHUNK-X LK-CHUNK-Z LK-DIMENSION
     END-IF
     *> find the chunk again
-    CALL "World-FindChunkIndex" USING LK-CHUNK-X LK-CHUNK-Z LK-CHUNK-INDEX
+    CALL "World-FindChunkIndex" USING LK-CHUNK-X LK-CHUNK-Z LK-CHUNK-INDEX LK-DIMENSION
     GOBACK.
 
 END PROGRAM World-EnsureChunk.
@@ -778,7 +981,9 @@ WORKING-STORAGE SECTION.
     01 CHUNK-INDEX          BINARY-LONG UNSIGNED.
     01 CHUNK-BLOCK-X        BINARY-LONG.
     01 CHUNK-BLOCK-Z        BINARY-LONG.
-    01 MIN-DISTANCE         BINARY-LONG.
+    01 PLAYER-DISTANCE      BINARY-LONG.
+    01 PLAYER-VIEW          BINARY-LONG UNSIGNED.
+    01 KEEP-CHUNK           BINARY-CHAR UNSIGNED.
     01 PLAYER-INDEX         BINARY-LONG UNSIGNED.
     *> World data
     COPY DD-WORLD.
@@ -794,17 +999,25 @@ PROCEDURE DIVISION USING LK-VIEW-DISTANCE LK-FAILURE.
         IF WORLD-CHUNK-PRESENT(CHUNK-INDEX) > 0
             COMPUTE CHUNK-BLOCK-X = WORLD-CHUNK-X(CHUNK-INDEX) * 16 + 8
             COMPUTE CHUNK-BLOCK-Z = WORLD-CHUNK-Z(CHUNK-INDEX) * 16 + 8
-            *> Compute the minimum distance to any player on any axis
-            MOVE 1000000 TO MIN-DISTANCE
+            *> Keep the chunk if it is still within any connected player's own
+            *> view distance (falling back to LK-VIEW-DISTANCE for a player
+            *> that hasn't sent a Client Settings packet yet), plus 2 chunks
+            *> of tolerance against thrashing. Otherwise unload it.
+            MOVE 0 TO KEEP-CHUNK
             PERFORM VARYING PLAYER-INDEX FROM 1 BY 1 UNTIL PLAYER-INDEX > MAX-PLAYERS
-                IF PLAYER-CLIENT(PLAYER-INDEX) > 0
-                    COMPUTE MIN-DISTANCE = FUNCTION MIN(MIN-DISTANCE, FUNCTION ABS(CHUNK-BLOCK-X - PLAYER-X(PLAYER-INDEX)))
-                    COMPUTE MIN-DISTANCE = FUNCTION MIN(MIN-DISTANCE, FUNCTION ABS(CHUNK-BLOCK-Z - PLAYER-Z(PLAYER-INDEX)))
+                IF PLAYER-CLIENT(PLAYER-INDEX) > 0 AND PLAYER-DIMENSION(PLAYER-INDEX) = WORLD-CHUNK-DIMENSION(CHUNK-INDEX)
+                    MOVE LK-VIEW-DISTANCE TO PLAYER-VIEW
+                    IF PLAYER-VIEW-DISTANCE(PLAYER-INDEX) > 0
+                        MOVE PLAYER-VIEW-DISTANCE(PLAYER-INDEX) TO PLAYER-VIEW
+                    END-IF
+                    COMPUTE PLAYER-DISTANCE = FUNCTION MIN(FUNCTION ABS(CHUNK-BLOCK-X - PLAYER-X(PLAYER-INDEX)), FUNCTION ABS(CHUNK-BLOCK-Z - PLAYER-Z(PLAYER-INDEX)))
+                    COMPUTE PLAYER-DISTANCE = PLAYER-DISTANCE / 16
+                    IF PLAYER-DISTANCE <= PLAYER-VIEW + 2
+                        MOVE 1 TO KEEP-CHUNK
+                    END-IF
                 END-IF
             END-PERFORM
-            *> If the chunk is outside the view distance + 2 (for tolerance against thrashing), unload it
-            COMPUTE MIN-DISTANCE = MIN-DISTANCE / 16 - LK-VIEW-DISTANCE
-            IF MIN-DISTANCE > 2
+            IF KEEP-CHUNK = 0
                 IF WORLD-CHUNK-DIRTY(CHUNK-INDEX) > 0
                     CALL "World-SaveChunk" USING CHUNK-INDEX LK-FAILURE
                     IF LK-FAILURE > 0
@@ -866,6 +1079,23 @@ PROCEDURE DIVISION USING LK-FAILURE.
     MOVE 7 TO NAME-LEN
     CALL "NbtEncode-Long" USING NBT-ENCODER-STATE NBT-BUFFER TAG-NAME NAME-LEN WORLD-TIME
 
+    *> "raining"/"rainTime"/"thundering"/"thunderTime": weather state
+    MOVE "raining" TO TAG-NAME
+    MOVE 7 TO NAME-LEN
+    CALL "NbtEncode-Byte" USING NBT-ENCODER-STATE NBT-BUFFER TAG-NAME NAME-LEN WORLD-RAINING
+
+    MOVE "rainTime" TO TAG-NAME
+    MOVE 8 TO NAME-LEN
+    CALL "NbtEncode-Int" USING NBT-ENCODER-STATE NBT-BUFFER TAG-NAME NAME-LEN WORLD-RAIN-TIME
+
+    MOVE "thundering" TO TAG-NAME
+    MOVE 10 TO NAME-LEN
+    CALL "NbtEncode-Byte" USING NBT-ENCODER-STATE NBT-BUFFER TAG-NAME NAME-LEN WORLD-THUNDERING
+
+    MOVE "thunderTime" TO TAG-NAME
+    MOVE 11 TO NAME-LEN
+    CALL "NbtEncode-Int" USING NBT-ENCODER-STATE NBT-BUFFER TAG-NAME NAME-LEN WORLD-THUNDER-TIME
+
     *> end "Data" and root tags
     CALL "NbtEncode-EndCompound" USING NBT-ENCODER-STATE NBT-BUFFER
     CALL "NbtEncode-EndCompound" USING NBT-ENCODER-STATE NBT-BUFFER
@@ -914,6 +1144,10 @@ PROCEDURE DIVISION USING LK-FAILURE.
     *> Set defaults
     MOVE 0 TO WORLD-AGE
     MOVE 0 TO WORLD-TIME
+    MOVE 0 TO WORLD-RAINING
+    MOVE 0 TO WORLD-RAIN-TIME
+    MOVE 0 TO WORLD-THUNDERING
+    MOVE 0 TO WORLD-THUNDER-TIME
 
     *> Read the file
     CALL "Files-ReadAll" USING LEVEL-FILE-NAME NBT-BUFFER NBT-BUFFER-LENGTH LK-FAILURE
@@ -948,6 +1182,14 @@ PROCEDURE DIVISION USING LK-FAILURE.
                 CALL "NbtDecode-Long" USING NBT-DECODER-STATE NBT-BUFFER WORLD-AGE
             WHEN "DayTime"
                 CALL "NbtDecode-Long" USING NBT-DECODER-STATE NBT-BUFFER WORLD-TIME
+            WHEN "raining"
+                CALL "NbtDecode-Byte" USING NBT-DECODER-STATE NBT-BUFFER WORLD-RAINING
+            WHEN "rainTime"
+                CALL "NbtDecode-Int" USING NBT-DECODER-STATE NBT-BUFFER WORLD-RAIN-TIME
+            WHEN "thundering"
+                CALL "NbtDecode-Byte" USING NBT-DECODER-STATE NBT-BUFFER WORLD-THUNDERING
+            WHEN "thunderTime"
+                CALL "NbtDecode-Int" USING NBT-DECODER-STATE NBT-BUFFER WORLD-THUNDER-TIME
             WHEN OTHER
                 CALL "NbtDecode-Skip" USING NBT-DECODER-STATE NBT-BUFFER
         END-EVALUATE
@@ -977,6 +1219,7 @@ PROCEDURE DIVISION USING LK-FAILURE.
     *> Create directories. Ignore errors, as they are likely to be caused by the directories already existing.
     CALL "CBL_CREATE_DIR" USING "save"
     CALL "CBL_CREATE_DIR" USING "save/region"
+    CALL "CBL_CREATE_DIR" USING "save/region_nether"
 
     *> Save world metadata
     CALL "World-SaveLevel" USING LK-FAILURE
@@ -1004,18 +1247,15 @@ PROGRAM-ID. World-Load.
 
 DATA DIVISION.
 WORKING-STORAGE SECTION.
+    01 C-DEFAULT-SPAWN-RADIUS BINARY-LONG UNSIGNED  VALUE 1.
     01 CHUNK-INDEX          BINARY-LONG UNSIGNED.
-    01 CHUNK-X              BINARY-LONG.
-    01 CHUNK-Z              BINARY-LONG.
     01 IO-FAILURE           BINARY-CHAR UNSIGNED.
-    01 SAVE-REQUIRED        BINARY-CHAR UNSIGNED.
     *> World data
     COPY DD-WORLD.
 LINKAGE SECTION.
     01 LK-FAILURE           BINARY-CHAR UNSIGNED.
 
 PROCEDURE DIVISION USING LK-FAILURE.
-    MOVE 0 TO SAVE-REQUIRED
     MOVE 0 TO LK-FAILURE
 
     *> Load the world metadata
@@ -1023,7 +1263,6 @@ PROCEDURE DIVISION USING LK-FAILURE.
     IF IO-FAILURE > 0
         DISPLAY "Unable to read world data, generating a new world"
         MOVE 0 TO IO-FAILURE
-        MOVE 1 TO SAVE-REQUIRED
     END-IF
 
     *> Mark all chunks as absent
@@ -1031,29 +1270,142 @@ PROCEDURE DIVISION USING LK-FAILURE.
         MOVE 0 TO WORLD-CHUNK-PRESENT(CHUNK-INDEX)
     END-PERFORM
 
-    *> Load a 3x3 spawn area. If necessary, generate new chunks.
-    PERFORM VARYING CHUNK-Z FROM -1 BY 1 UNTIL CHUNK-Z > 1
-        PERFORM VARYING CHUNK-X FROM -1 BY 1 UNTIL CHUNK-X > 1
-            CALL "World-LoadChunk" USING CHUNK-X CHUNK-Z IO-FAILURE
-            IF IO-FAILURE NOT = 0
-                DISPLAY "Generating chunk: " CHUNK-X " " CHUNK-Z
-                MOVE 0 TO IO-FAILURE
-                CALL "World-GenerateChunk" USING CHUNK-X CHUNK-Z
-                MOVE 1 TO SAVE-REQUIRED
+    *> Pre-generate (loading whatever is already on disk) the spawn area so
+    *> it is fully ready and saved before the server starts accepting
+    *> players. C-DEFAULT-SPAWN-RADIUS matches the previous fixed 3x3 area;
+    *> operators wanting a larger area can call World-PregenerateSpawn again
+    *> with a bigger radius as a separate startup step.
+    CALL "World-PregenerateSpawn" USING C-DEFAULT-SPAWN-RADIUS LK-FAILURE WORLD-DIMENSION-OVERWORLD
+
+    GOBACK.
+
+END PROGRAM World-Load.
+
+*> --- World-PregenerateSpawn ---
+*> Ensures every chunk within LK-RADIUS chunks of the spawn origin is loaded
+*> or generated, then saves the world. Meant to be run to completion before
+*> the server opens its listening socket to players, so nobody sees chunks
+*> being generated in real time near spawn.
+IDENTIFICATION DIVISION.
+PROGRAM-ID. World-PregenerateSpawn.
+
+DATA DIVISION.
+WORKING-STORAGE SECTION.
+    01 RADIUS               BINARY-LONG.
+    01 NEGATIVE-RADIUS       BINARY-LONG.
+    01 CHUNK-X              BINARY-LONG.
+    01 CHUNK-Z              BINARY-LONG.
+    01 CHUNK-INDEX          BINARY-LONG UNSIGNED.
+    *> World data (for the WORLD-DIMENSION-* constants only)
+    COPY DD-WORLD.
+LINKAGE SECTION.
+    01 LK-RADIUS            BINARY-LONG UNSIGNED.
+    01 LK-FAILURE           BINARY-CHAR UNSIGNED.
+    01 LK-DIMENSION         BINARY-CHAR UNSIGNED.
+
+PROCEDURE DIVISION USING LK-RADIUS LK-FAILURE LK-DIMENSION.
+    MOVE 0 TO LK-FAILURE
+    MOVE LK-RADIUS TO RADIUS
+    COMPUTE NEGATIVE-RADIUS = 0 - RADIUS
+
+    PERFORM VARYING CHUNK-Z FROM NEGATIVE-RADIUS BY 1 UNTIL CHUNK-Z > RADIUS
+        PERFORM VARYING CHUNK-X FROM NEGATIVE-RADIUS BY 1 UNTIL CHUNK-X > RADIUS
+            CALL "World-EnsureChunk" USING CHUNK-X CHUNK-Z CHUNK-INDEX LK-DIMENSION
+        END-PERFORM
+    END-PERFORM
+
+    CALL "World-Save" USING LK-FAILURE
+
+    GOBACK.
+
+END PROGRAM World-PregenerateSpawn.
+
+*> --- World-VerifyRegions ---
+*> Standalone integrity check over every chunk ever written to the region
+*> files (not just the ones currently loaded). Each chunk is decoded exactly
+*> the way World-LoadChunk decodes it - by actually calling World-LoadChunk -
+*> so a corrupt chunk is caught by the same code path that would fail to
+*> load it during normal play. Findings are DISPLAYed as they are found, plus
+*> a final summary, to serve as an operator repair report. Each chunk is
+*> unloaded again immediately after being checked, so the scan is not bounded
+*> by the size of the live chunk table. A chunk already present in the live
+*> chunk table (e.g. a player is standing in it) is left alone rather than
+*> reloaded, since World-AllocateChunk would otherwise reuse and INITIALIZE
+*> its slot and discard any unsaved edits out from under whoever has it
+*> loaded; that lets this run safely against a live server, not only before
+*> it starts accepting connections.
+IDENTIFICATION DIVISION.
+PROGRAM-ID. World-VerifyRegions.
+
+DATA DIVISION.
+WORKING-STORAGE SECTION.
+    78 REGION-CHUNK-SCAN-CAPACITY VALUE 65536.
+    01 SCAN-CHUNK-X-TABLE.
+        02 SCAN-CHUNK-X     BINARY-LONG OCCURS REGION-CHUNK-SCAN-CAPACITY TIMES.
+    01 SCAN-CHUNK-Z-TABLE.
+        02 SCAN-CHUNK-Z     BINARY-LONG OCCURS REGION-CHUNK-SCAN-CAPACITY TIMES.
+    01 SCAN-CHUNK-COUNT     BINARY-LONG UNSIGNED.
+    01 SCAN-INDEX           BINARY-LONG UNSIGNED.
+    01 SCAN-DIMENSION       BINARY-CHAR UNSIGNED.
+    01 CHUNK-INDEX          BINARY-LONG UNSIGNED.
+    01 IO-FAILURE           BINARY-CHAR UNSIGNED.
+    *> World data
+    COPY DD-WORLD.
+LINKAGE SECTION.
+    01 LK-CHECKED-COUNT     BINARY-LONG UNSIGNED.
+    01 LK-FAILED-COUNT      BINARY-LONG UNSIGNED.
+
+PROCEDURE DIVISION USING LK-CHECKED-COUNT LK-FAILED-COUNT.
+    MOVE 0 TO LK-CHECKED-COUNT
+    MOVE 0 TO LK-FAILED-COUNT
+
+    *> Check both the overworld and nether region directories; Region-ListChunks
+    *> resolves which one to scan from the dimension tag, the same way
+    *> Region-ReadChunkData/Region-WriteChunkData already do.
+    PERFORM VARYING SCAN-DIMENSION FROM WORLD-DIMENSION-OVERWORLD BY 1 UNTIL SCAN-DIMENSION > WORLD-DIMENSION-NETHER
+        CALL "Region-ListChunks" USING SCAN-DIMENSION REGION-CHUNK-SCAN-CAPACITY SCAN-CHUNK-X-TABLE SCAN-CHUNK-Z-TABLE SCAN-CHUNK-COUNT
+        IF SCAN-CHUNK-COUNT > REGION-CHUNK-SCAN-CAPACITY
+            DISPLAY "WARNING: more than " REGION-CHUNK-SCAN-CAPACITY " chunks exist for dimension " SCAN-DIMENSION "; only the first " REGION-CHUNK-SCAN-CAPACITY " will be checked"
+            MOVE REGION-CHUNK-SCAN-CAPACITY TO SCAN-CHUNK-COUNT
+        END-IF
+
+        DISPLAY "Verifying " SCAN-CHUNK-COUNT " chunk(s) found for dimension " SCAN-DIMENSION " ..."
+
+        PERFORM VARYING SCAN-INDEX FROM 1 BY 1 UNTIL SCAN-INDEX > SCAN-CHUNK-COUNT
+            *> Leave a chunk alone if it is already in the live chunk table -
+            *> reloading it here would discard any unsaved edits (it is
+            *> already known-good, having been read into memory without error).
+            CALL "World-FindChunkIndex" USING SCAN-CHUNK-X(SCAN-INDEX) SCAN-CHUNK-Z(SCAN-INDEX) CHUNK-INDEX SCAN-DIMENSION
+            IF CHUNK-INDEX > 0
+                DISPLAY "SKIPPED chunk at " SCAN-CHUNK-X(SCAN-INDEX) " " SCAN-CHUNK-Z(SCAN-INDEX) " dimension " SCAN-DIMENSION " - already loaded, left alone to avoid discarding live edits"
+            ELSE
+                ADD 1 TO LK-CHECKED-COUNT
+                CALL "World-LoadChunk" USING SCAN-CHUNK-X(SCAN-INDEX) SCAN-CHUNK-Z(SCAN-INDEX) IO-FAILURE SCAN-DIMENSION
+                IF IO-FAILURE NOT = 0
+                    ADD 1 TO LK-FAILED-COUNT
+                    DISPLAY "CORRUPT chunk at " SCAN-CHUNK-X(SCAN-INDEX) " " SCAN-CHUNK-Z(SCAN-INDEX) " dimension " SCAN-DIMENSION " - failed to decode, consider regenerating it"
+                ELSE
+                    *> unload it again immediately; we only wanted to exercise the decode path
+                    CALL "World-FindChunkIndex" USING SCAN-CHUNK-X(SCAN-INDEX) SCAN-CHUNK-Z(SCAN-INDEX) CHUNK-INDEX SCAN-DIMENSION
+                    IF CHUNK-INDEX > 0
+                        MOVE 0 TO WORLD-CHUNK-PRESENT(CHUNK-INDEX)
+                    END-IF
+                END-IF
             END-IF
         END-PERFORM
     END-PERFORM
 
-    *> Save the world if necessary
-    IF SAVE-REQUIRED > 0
-        CALL "World-Save" USING LK-FAILURE
-    END-IF
+    DISPLAY "Verification complete: " LK-CHECKED-COUNT " chunk(s) checked, " LK-FAILED-COUNT " corrupt"
 
     GOBACK.
 
-END PROGRAM World-Load.
+END PROGRAM World-VerifyRegions.
 
 *> --- World-CheckBounds ---
+*> LK-DIMENSION is appended after the pre-existing parameters (not inserted
+*> ahead of them) so an old caller passing only LK-POSITION/LK-RESULT still
+*> binds correctly and simply gets the overworld's own range, the same
+*> "append, never insert" rule the other dimension-aware programs follow.
 IDENTIFICATION DIVISION.
 PROGRAM-ID. World-CheckBounds.
 
@@ -1066,12 +1418,20 @@ LINKAGE SECTION.
         02 LK-Y                 BINARY-LONG.
         02 LK-Z                 BINARY-LONG.
     01 LK-RESULT            BINARY-CHAR UNSIGNED.
-
-PROCEDURE DIVISION USING LK-POSITION LK-RESULT.
-    IF LK-Y < -64 OR LK-Y > 319 THEN
-        MOVE 1 TO LK-RESULT
+    01 LK-DIMENSION         BINARY-CHAR UNSIGNED.
+
+PROCEDURE DIVISION USING LK-POSITION LK-RESULT LK-DIMENSION.
+    MOVE 0 TO LK-RESULT
+    IF LK-DIMENSION = WORLD-DIMENSION-NETHER
+        *> The nether keeps the pre-world-height-update build limits rather
+        *> than the overworld's taller -64..319 range.
+        IF LK-Y < 0 OR LK-Y > 255 THEN
+            MOVE 1 TO LK-RESULT
+        END-IF
     ELSE
-        MOVE 0 TO LK-RESULT
+        IF LK-Y < -64 OR LK-Y > 319 THEN
+            MOVE 1 TO LK-RESULT
+        END-IF
     END-IF
     GOBACK.
 
@@ -1096,12 +1456,13 @@ LINKAGE SECTION.
         02 LK-Y                 BINARY-LONG.
         02 LK-Z                 BINARY-LONG.
     01 LK-BLOCK-ID          BINARY-LONG UNSIGNED.
+    01 LK-DIMENSION         BINARY-CHAR UNSIGNED.
 
-PROCEDURE DIVISION USING LK-POSITION LK-BLOCK-ID.
+PROCEDURE DIVISION USING LK-POSITION LK-BLOCK-ID LK-DIMENSION.
     *> find the chunk
     DIVIDE LK-X BY 16 GIVING CHUNK-X ROUNDED MODE IS TOWARD-LESSER
     DIVIDE LK-Z BY 16 GIVING CHUNK-Z ROUNDED MODE IS TOWARD-LESSER
-    CALL "World-FindChunkIndex" USING CHUNK-X CHUNK-Z CHUNK-INDEX
+    CALL "World-FindChunkIndex" USING CHUNK-X CHUNK-Z CHUNK-INDEX LK-DIMENSION
     IF CHUNK-INDEX = 0
         MOVE 0 TO LK-BLOCK-ID
         GOBACK
@@ -1124,6 +1485,7 @@ WORKING-STORAGE SECTION.
     COPY DD-WORLD.
     COPY DD-CLIENT-STATES.
     COPY DD-CLIENTS.
+    COPY DD-PLAYERS.
     01 CHUNK-X              BINARY-LONG.
     01 CHUNK-Z              BINARY-LONG.
     01 CHUNK-INDEX          BINARY-LONG UNSIGNED.
@@ -1133,6 +1495,23 @@ WORKING-STORAGE SECTION.
     01 PREVIOUS-BLOCK-ID    BINARY-LONG UNSIGNED.
     01 IS-SAME-BLOCK-TYPE   BINARY-CHAR UNSIGNED.
     01 CLIENT-ID            BINARY-LONG UNSIGNED.
+    01 ENTITY-DATA-INDEX    BINARY-LONG UNSIGNED.
+    01 NOTIFY-PLAYER-INDEX  BINARY-LONG UNSIGNED.
+    01 NOTIFY-DIMENSION     BINARY-CHAR UNSIGNED.
+    *> Block-change audit journal (append-only, one line per accepted change)
+    01 JOURNAL-FILE-NAME    PIC X(255)                      VALUE "save/block_changes.log".
+    01 JOURNAL-LINE         PIC X(256).
+    01 JOURNAL-LINE-LENGTH  BINARY-LONG UNSIGNED.
+    01 JOURNAL-PLAYER-NAME  PIC X(16).
+    01 JOURNAL-PLAYER-INDEX BINARY-LONG UNSIGNED.
+    01 JOURNAL-FAILURE      BINARY-CHAR UNSIGNED.
+    01 EDIT-AGE             PIC -(10)9.
+    01 EDIT-CLIENT          PIC Z(9)9.
+    01 EDIT-X               PIC -(10)9.
+    01 EDIT-Y               PIC -(10)9.
+    01 EDIT-Z               PIC -(10)9.
+    01 EDIT-PREV-BLOCK      PIC Z(10)9.
+    01 EDIT-NEW-BLOCK       PIC Z(10)9.
 LINKAGE SECTION.
     *> The client that performed the action, to avoid playing sounds/particles for them
     01 LK-CLIENT            BINARY-LONG UNSIGNED.
@@ -1141,12 +1520,13 @@ LINKAGE SECTION.
         02 LK-Y                 BINARY-LONG.
         02 LK-Z                 BINARY-LONG.
     01 LK-BLOCK-ID          BINARY-LONG UNSIGNED.
+    01 LK-DIMENSION         BINARY-CHAR UNSIGNED.
 
-PROCEDURE DIVISION USING LK-CLIENT LK-POSITION LK-BLOCK-ID.
+PROCEDURE DIVISION USING LK-CLIENT LK-POSITION LK-BLOCK-ID LK-DIMENSION.
     *> Find the chunk, section, and block indices
     DIVIDE LK-X BY 16 GIVING CHUNK-X ROUNDED MODE IS TOWARD-LESSER
     DIVIDE LK-Z BY 16 GIVING CHUNK-Z ROUNDED MODE IS TOWARD-LESSER
-    CALL "World-FindChunkIndex" USING CHUNK-X CHUNK-Z CHUNK-INDEX
+    CALL "World-FindChunkIndex" USING CHUNK-X CHUNK-Z CHUNK-INDEX LK-DIMENSION
     IF CHUNK-INDEX = 0
         GOBACK
     END-IF
@@ -1171,6 +1551,49 @@ PROCEDURE DIVISION USING LK-CLIENT LK-POSITION LK-BLOCK-ID.
     MOVE LK-BLOCK-ID TO WORLD-BLOCK-ID(CHUNK-INDEX, SECTION-INDEX, BLOCK-INDEX)
     MOVE 1 TO WORLD-CHUNK-DIRTY(CHUNK-INDEX)
 
+    *> Record the change in the append-only block-change journal, for
+    *> griefing investigations. Best-effort: a journal write failure does
+    *> not undo or block the actual block change.
+    MOVE SPACES TO JOURNAL-PLAYER-NAME
+    PERFORM VARYING JOURNAL-PLAYER-INDEX FROM 1 BY 1 UNTIL JOURNAL-PLAYER-INDEX > MAX-PLAYERS
+        IF PLAYER-CLIENT(JOURNAL-PLAYER-INDEX) = LK-CLIENT
+            MOVE PLAYER-NAME(JOURNAL-PLAYER-INDEX) TO JOURNAL-PLAYER-NAME
+            EXIT PERFORM
+        END-IF
+    END-PERFORM
+    MOVE WORLD-AGE TO EDIT-AGE
+    MOVE LK-CLIENT TO EDIT-CLIENT
+    MOVE LK-X TO EDIT-X
+    MOVE LK-Y TO EDIT-Y
+    MOVE LK-Z TO EDIT-Z
+    MOVE PREVIOUS-BLOCK-ID TO EDIT-PREV-BLOCK
+    MOVE LK-BLOCK-ID TO EDIT-NEW-BLOCK
+    MOVE SPACES TO JOURNAL-LINE
+    STRING
+        FUNCTION TRIM(EDIT-AGE) DELIMITED BY SIZE
+        " client=" DELIMITED BY SIZE
+        FUNCTION TRIM(EDIT-CLIENT) DELIMITED BY SIZE
+        " player=" DELIMITED BY SIZE
+        FUNCTION TRIM(JOURNAL-PLAYER-NAME) DELIMITED BY SIZE
+        " pos=" DELIMITED BY SIZE
+        FUNCTION TRIM(EDIT-X) DELIMITED BY SIZE
+        "," DELIMITED BY SIZE
+        FUNCTION TRIM(EDIT-Y) DELIMITED BY SIZE
+        "," DELIMITED BY SIZE
+        FUNCTION TRIM(EDIT-Z) DELIMITED BY SIZE
+        " from=" DELIMITED BY SIZE
+        FUNCTION TRIM(EDIT-PREV-BLOCK) DELIMITED BY SIZE
+        " to=" DELIMITED BY SIZE
+        FUNCTION TRIM(EDIT-NEW-BLOCK) DELIMITED BY SIZE
+        X"0A" DELIMITED BY SIZE
+        INTO JOURNAL-LINE
+    END-STRING
+    MOVE FUNCTION STORED-CHAR-LENGTH(JOURNAL-LINE) TO JOURNAL-LINE-LENGTH
+    CALL "Files-AppendAll" USING JOURNAL-FILE-NAME JOURNAL-LINE JOURNAL-LINE-LENGTH JOURNAL-FAILURE
+    IF JOURNAL-FAILURE NOT = 0
+        DISPLAY "WARNING: failed to append block-change journal entry for pos=" LK-X "," LK-Y "," LK-Z " - audit trail may be incomplete"
+    END-IF
+
     *> If the block is changing to a different type (not just state), remove any block entity
     IF PREVIOUS-BLOCK-ID NOT = 0
         CALL "Blocks-CompareBlockType" USING PREVIOUS-BLOCK-ID LK-BLOCK-ID IS-SAME-BLOCK-TYPE
@@ -1179,17 +1602,35 @@ PROCEDURE DIVISION USING LK-CLIENT LK-POSITION LK-BLOCK-ID.
             IF WORLD-BLOCK-ENTITY-ID(CHUNK-INDEX, BLOCK-IN-CHUNK-INDEX) >= 0
                 MOVE -1 TO WORLD-BLOCK-ENTITY-ID(CHUNK-INDEX, BLOCK-IN-CHUNK-INDEX)
                 SUBTRACT 1 FROM WORLD-BLOCK-ENTITY-COUNT(CHUNK-INDEX)
+                *> also drop any recorded block entity data for this position
+                PERFORM VARYING ENTITY-DATA-INDEX FROM 1 BY 1 UNTIL ENTITY-DATA-INDEX > WORLD-BLOCK-ENTITY-DATA-CAPACITY
+                    IF WORLD-BLOCK-ENTITY-DATA-INDEX(CHUNK-INDEX, ENTITY-DATA-INDEX) = BLOCK-IN-CHUNK-INDEX
+                        MOVE 0 TO WORLD-BLOCK-ENTITY-DATA-INDEX(CHUNK-INDEX, ENTITY-DATA-INDEX)
+                        MOVE 0 TO WORLD-BLOCK-ENTITY-DATA-LENGTH(CHUNK-INDEX, ENTITY-DATA-INDEX)
+                        SUBTRACT 1 FROM WORLD-BLOCK-ENTITY-DATA-COUNT(CHUNK-INDEX)
+                        EXIT PERFORM
+                    END-IF
+                END-PERFORM
             END-IF
         END-IF
     END-IF
 
-    *> Notify clients
+    *> Notify clients whose player is in the same dimension as this change
     PERFORM VARYING CLIENT-ID FROM 1 BY 1 UNTIL CLIENT-ID > MAX-CLIENTS
         IF CLIENT-PRESENT(CLIENT-ID) = 1 AND CLIENT-STATE(CLIENT-ID) = CLIENT-STATE-PLAY
-            CALL "SendPacket-BlockUpdate" USING CLIENT-ID LK-POSITION LK-BLOCK-ID
-            *> play block break sound and particles
-            IF CLIENT-ID NOT = LK-CLIENT AND LK-BLOCK-ID = 0
-                CALL "SendPacket-WorldEvent" USING CLIENT-ID C-WORLD-EVENT-BLOCK-BREAK LK-POSITION PREVIOUS-BLOCK-ID
+            MOVE LK-DIMENSION TO NOTIFY-DIMENSION
+            PERFORM VARYING NOTIFY-PLAYER-INDEX FROM 1 BY 1 UNTIL NOTIFY-PLAYER-INDEX > MAX-PLAYERS
+                IF PLAYER-CLIENT(NOTIFY-PLAYER-INDEX) = CLIENT-ID
+                    MOVE PLAYER-DIMENSION(NOTIFY-PLAYER-INDEX) TO NOTIFY-DIMENSION
+                    EXIT PERFORM
+                END-IF
+            END-PERFORM
+            IF NOTIFY-DIMENSION = LK-DIMENSION
+                CALL "SendPacket-BlockUpdate" USING CLIENT-ID LK-POSITION LK-BLOCK-ID
+                *> play block break sound and particles
+                IF CLIENT-ID NOT = LK-CLIENT AND LK-BLOCK-ID = 0
+                    CALL "SendPacket-WorldEvent" USING CLIENT-ID C-WORLD-EVENT-BLOCK-BREAK LK-POSITION PREVIOUS-BLOCK-ID
+                END-IF
             END-IF
         END-IF
     END-PERFORM
@@ -1216,18 +1657,22 @@ WORKING-STORAGE SECTION.
     *> Currently, only block entities without any data (= empty compound tag) are supported.
     01 ENTITY-DATA          PIC X(2)                        VALUE X"0A00".
     01 ENTITY-DATA-LENGTH   BINARY-LONG UNSIGNED            VALUE 2.
+    COPY DD-PLAYERS.
+    01 NOTIFY-PLAYER-INDEX  BINARY-LONG UNSIGNED.
+    01 NOTIFY-DIMENSION     BINARY-CHAR UNSIGNED.
 LINKAGE SECTION.
     01 LK-POSITION.
         02 LK-X                 BINARY-LONG.
         02 LK-Y                 BINARY-LONG.
         02 LK-Z                 BINARY-LONG.
     01 LK-BLOCK-ENTITY-ID   BINARY-LONG.
+    01 LK-DIMENSION         BINARY-CHAR UNSIGNED.
 
-PROCEDURE DIVISION USING LK-POSITION LK-BLOCK-ENTITY-ID.
+PROCEDURE DIVISION USING LK-POSITION LK-BLOCK-ENTITY-ID LK-DIMENSION.
     *> Find the chunk and block indices
     DIVIDE LK-X BY 16 GIVING CHUNK-X ROUNDED MODE IS TOWARD-LESSER
     DIVIDE LK-Z BY 16 GIVING CHUNK-Z ROUNDED MODE IS TOWARD-LESSER
-    CALL "World-FindChunkIndex" USING CHUNK-X CHUNK-Z CHUNK-INDEX
+    CALL "World-FindChunkIndex" USING CHUNK-X CHUNK-Z CHUNK-INDEX LK-DIMENSION
     IF CHUNK-INDEX = 0
         GOBACK
     END-IF
@@ -1241,10 +1686,19 @@ PROCEDURE DIVISION USING LK-POSITION LK-BLOCK-ENTITY-ID.
     MOVE LK-BLOCK-ENTITY-ID TO WORLD-BLOCK-ENTITY-ID(CHUNK-INDEX, BLOCK-IN-CHUNK-INDEX)
     ADD 1 TO WORLD-BLOCK-ENTITY-COUNT(CHUNK-INDEX)
 
-    *> Notify clients
+    *> Notify clients whose player is in the same dimension as this chunk
     PERFORM VARYING CLIENT-ID FROM 1 BY 1 UNTIL CLIENT-ID > MAX-CLIENTS
         IF CLIENT-PRESENT(CLIENT-ID) = 1 AND CLIENT-STATE(CLIENT-ID) = CLIENT-STATE-PLAY
-            CALL "SendPacket-BlockEntityData" USING CLIENT-ID LK-POSITION LK-BLOCK-ENTITY-ID ENTITY-DATA ENTITY-DATA-LENGTH
+            MOVE LK-DIMENSION TO NOTIFY-DIMENSION
+            PERFORM VARYING NOTIFY-PLAYER-INDEX FROM 1 BY 1 UNTIL NOTIFY-PLAYER-INDEX > MAX-PLAYERS
+                IF PLAYER-CLIENT(NOTIFY-PLAYER-INDEX) = CLIENT-ID
+                    MOVE PLAYER-DIMENSION(NOTIFY-PLAYER-INDEX) TO NOTIFY-DIMENSION
+                    EXIT PERFORM
+                END-IF
+            END-PERFORM
+            IF NOTIFY-DIMENSION = LK-DIMENSION
+                CALL "SendPacket-BlockEntityData" USING CLIENT-ID LK-POSITION LK-BLOCK-ENTITY-ID ENTITY-DATA ENTITY-DATA-LENGTH
+            END-IF
         END-IF
     END-PERFORM
 
@@ -1252,6 +1706,124 @@ PROCEDURE DIVISION USING LK-POSITION LK-BLOCK-ENTITY-ID.
 
 END PROGRAM World-SetBlockEntity.
 
+*> --- World-SetBlockEntityData ---
+*> Attaches (or replaces) the raw NBT payload for the block entity already
+*> present at a position, e.g. a chest's item list. The payload is stored as
+*> the already-encoded sequence of NBT tags that belong inside the block
+*> entity's compound (no enclosing "id"/"x"/"y"/"z", and no TAG_End byte -
+*> those are added by World-SaveChunk / World-SetBlockEntity around it).
+IDENTIFICATION DIVISION.
+PROGRAM-ID. World-SetBlockEntityData.
+
+DATA DIVISION.
+WORKING-STORAGE SECTION.
+    COPY DD-WORLD.
+    COPY DD-CLIENT-STATES.
+    COPY DD-CLIENTS.
+    01 CHUNK-X              BINARY-LONG.
+    01 CHUNK-Z              BINARY-LONG.
+    01 CHUNK-INDEX          BINARY-LONG UNSIGNED.
+    01 BLOCK-IN-CHUNK-INDEX BINARY-LONG UNSIGNED.
+    01 ENTITY-DATA-INDEX    BINARY-LONG UNSIGNED.
+    01 ENTITY-DATA-SLOT     BINARY-LONG UNSIGNED.
+    01 CLIENT-ID            BINARY-LONG UNSIGNED.
+    COPY DD-PLAYERS.
+    01 NOTIFY-PLAYER-INDEX  BINARY-LONG UNSIGNED.
+    01 NOTIFY-DIMENSION     BINARY-CHAR UNSIGNED.
+    *> LK-DATA is only the tags that belong inside the compound, so it has
+    *> to be wrapped in a leading TAG_Compound type byte and a trailing
+    *> TAG_End byte before it's a complete root tag a client can decode -
+    *> the same shape World-SetBlockEntity's own ENTITY-DATA already is.
+    01 NOTIFY-ENTITY-DATA          PIC X(2050).
+    01 NOTIFY-ENTITY-DATA-LENGTH   BINARY-LONG UNSIGNED.
+LINKAGE SECTION.
+    01 LK-POSITION.
+        02 LK-X                 BINARY-LONG.
+        02 LK-Y                 BINARY-LONG.
+        02 LK-Z                 BINARY-LONG.
+    01 LK-DATA              PIC X ANY LENGTH.
+    01 LK-DATA-LENGTH       BINARY-LONG UNSIGNED.
+    01 LK-DIMENSION         BINARY-CHAR UNSIGNED.
+
+PROCEDURE DIVISION USING LK-POSITION LK-DATA LK-DATA-LENGTH LK-DIMENSION.
+    *> Find the chunk and block indices
+    DIVIDE LK-X BY 16 GIVING CHUNK-X ROUNDED MODE IS TOWARD-LESSER
+    DIVIDE LK-Z BY 16 GIVING CHUNK-Z ROUNDED MODE IS TOWARD-LESSER
+    CALL "World-FindChunkIndex" USING CHUNK-X CHUNK-Z CHUNK-INDEX LK-DIMENSION
+    IF CHUNK-INDEX = 0
+        GOBACK
+    END-IF
+    COMPUTE BLOCK-IN-CHUNK-INDEX = ((LK-Y + 64) * 16 + (FUNCTION MOD(LK-Z, 16))) * 16 + (FUNCTION MOD(LK-X, 16)) + 1
+
+    *> Nothing to attach data to if there is no block entity here
+    IF WORLD-BLOCK-ENTITY-ID(CHUNK-INDEX, BLOCK-IN-CHUNK-INDEX) < 0
+        GOBACK
+    END-IF
+
+    *> Too big to keep intact - drop it rather than persist a truncated,
+    *> structurally-broken NBT fragment back out on the next save. Checked
+    *> before a slot is claimed so a dropped update doesn't leak a slot.
+    IF LK-DATA-LENGTH > LENGTH OF WORLD-BLOCK-ENTITY-DATA(CHUNK-INDEX, 1)
+        DISPLAY "WARNING: block entity data at " LK-X " " LK-Y " " LK-Z " is " LK-DATA-LENGTH " bytes, exceeding the " LENGTH OF WORLD-BLOCK-ENTITY-DATA(CHUNK-INDEX, 1) "-byte limit; its data is being dropped"
+        GOBACK
+    END-IF
+
+    *> Find an existing slot for this position, otherwise allocate a free one
+    MOVE 0 TO ENTITY-DATA-SLOT
+    PERFORM VARYING ENTITY-DATA-INDEX FROM 1 BY 1 UNTIL ENTITY-DATA-INDEX > WORLD-BLOCK-ENTITY-DATA-CAPACITY
+        IF WORLD-BLOCK-ENTITY-DATA-INDEX(CHUNK-INDEX, ENTITY-DATA-INDEX) = BLOCK-IN-CHUNK-INDEX
+            MOVE ENTITY-DATA-INDEX TO ENTITY-DATA-SLOT
+            EXIT PERFORM
+        END-IF
+    END-PERFORM
+    IF ENTITY-DATA-SLOT = 0
+        PERFORM VARYING ENTITY-DATA-INDEX FROM 1 BY 1 UNTIL ENTITY-DATA-INDEX > WORLD-BLOCK-ENTITY-DATA-CAPACITY
+            IF WORLD-BLOCK-ENTITY-DATA-INDEX(CHUNK-INDEX, ENTITY-DATA-INDEX) = 0
+                MOVE ENTITY-DATA-INDEX TO ENTITY-DATA-SLOT
+                ADD 1 TO WORLD-BLOCK-ENTITY-DATA-COUNT(CHUNK-INDEX)
+                EXIT PERFORM
+            END-IF
+        END-PERFORM
+    END-IF
+    IF ENTITY-DATA-SLOT = 0
+        *> the per-chunk data table is full; drop the update rather than
+        *> corrupt another block entity's data
+        DISPLAY "WARNING: block entity data table for chunk is full; data for block entity at " LK-X " " LK-Y " " LK-Z " is being dropped"
+        GOBACK
+    END-IF
+
+    MOVE BLOCK-IN-CHUNK-INDEX TO WORLD-BLOCK-ENTITY-DATA-INDEX(CHUNK-INDEX, ENTITY-DATA-SLOT)
+    MOVE LK-DATA-LENGTH TO WORLD-BLOCK-ENTITY-DATA-LENGTH(CHUNK-INDEX, ENTITY-DATA-SLOT)
+    MOVE LK-DATA(1:WORLD-BLOCK-ENTITY-DATA-LENGTH(CHUNK-INDEX, ENTITY-DATA-SLOT)) TO WORLD-BLOCK-ENTITY-DATA(CHUNK-INDEX, ENTITY-DATA-SLOT)
+    MOVE 1 TO WORLD-CHUNK-DIRTY(CHUNK-INDEX)
+
+    *> Wrap the stored tags in a TAG_Compound type byte and a TAG_End byte
+    *> so already-connected clients get a complete, decodable root tag
+    MOVE X"0A" TO NOTIFY-ENTITY-DATA(1:1)
+    MOVE LK-DATA(1:LK-DATA-LENGTH) TO NOTIFY-ENTITY-DATA(2:LK-DATA-LENGTH)
+    MOVE X"00" TO NOTIFY-ENTITY-DATA(LK-DATA-LENGTH + 2:1)
+    COMPUTE NOTIFY-ENTITY-DATA-LENGTH = LK-DATA-LENGTH + 2
+
+    *> Notify clients whose player is in the same dimension as this chunk
+    PERFORM VARYING CLIENT-ID FROM 1 BY 1 UNTIL CLIENT-ID > MAX-CLIENTS
+        IF CLIENT-PRESENT(CLIENT-ID) = 1 AND CLIENT-STATE(CLIENT-ID) = CLIENT-STATE-PLAY
+            MOVE LK-DIMENSION TO NOTIFY-DIMENSION
+            PERFORM VARYING NOTIFY-PLAYER-INDEX FROM 1 BY 1 UNTIL NOTIFY-PLAYER-INDEX > MAX-PLAYERS
+                IF PLAYER-CLIENT(NOTIFY-PLAYER-INDEX) = CLIENT-ID
+                    MOVE PLAYER-DIMENSION(NOTIFY-PLAYER-INDEX) TO NOTIFY-DIMENSION
+                    EXIT PERFORM
+                END-IF
+            END-PERFORM
+            IF NOTIFY-DIMENSION = LK-DIMENSION
+                CALL "SendPacket-BlockEntityData" USING CLIENT-ID LK-POSITION WORLD-BLOCK-ENTITY-ID(CHUNK-INDEX, BLOCK-IN-CHUNK-INDEX) NOTIFY-ENTITY-DATA NOTIFY-ENTITY-DATA-LENGTH
+            END-IF
+        END-IF
+    END-PERFORM
+
+    GOBACK.
+
+END PROGRAM World-SetBlockEntityData.
+
 *> --- World-GetAge ---
 IDENTIFICATION DIVISION.
 PROGRAM-ID. World-GetAge.
@@ -1260,7 +1832,7 @@ DATA DIVISION.
 WORKING-STORAGE SECTION.
     COPY DD-WORLD.
 LINKAGE SECTION.
-    01 LK-AGE               BINARY-LONG-LONG.
+    01 LK-AGE               BINARY-DOUBLE.
 
 PROCEDURE DIVISION USING LK-AGE.
     MOVE WORLD-AGE TO LK-AGE
@@ -1276,7 +1848,7 @@ DATA DIVISION.
 WORKING-STORAGE SECTION.
     COPY DD-WORLD.
 LINKAGE SECTION.
-    01 LK-TIME              BINARY-LONG-LONG.
+    01 LK-TIME              BINARY-DOUBLE.
 
 PROCEDURE DIVISION USING LK-TIME.
     MOVE WORLD-TIME TO LK-TIME
@@ -1292,7 +1864,7 @@ DATA DIVISION.
 WORKING-STORAGE SECTION.
     COPY DD-WORLD.
 LINKAGE SECTION.
-    01 LK-TIME              BINARY-LONG-LONG.
+    01 LK-TIME              BINARY-DOUBLE.
 
 PROCEDURE DIVISION USING LK-TIME.
     MOVE LK-TIME TO WORLD-TIME
