@@ -0,0 +1,9 @@
+      *> --- DD-CLIENTS ---
+      *> Shared connected-client table. EXTERNAL so every program that
+      *> copies this book sees the same set of connected clients.
+       78  MAX-CLIENTS                 VALUE 128.
+       01  CLIENTS-DATA EXTERNAL.
+           02  CLIENT-ENTRY OCCURS MAX-CLIENTS TIMES.
+               03  CLIENT-PRESENT          BINARY-CHAR UNSIGNED.
+               03  CLIENT-STATE            BINARY-CHAR UNSIGNED.
+               03  CLIENT-HNDL             PIC X(4).
