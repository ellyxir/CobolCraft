@@ -0,0 +1,6 @@
+      *> --- DD-CLIENT-STATES ---
+      *> Connection state constants, mirroring the protocol handshake states.
+       78  CLIENT-STATE-HANDSHAKE      VALUE 0.
+       78  CLIENT-STATE-STATUS         VALUE 1.
+       78  CLIENT-STATE-LOGIN          VALUE 2.
+       78  CLIENT-STATE-PLAY           VALUE 3.
