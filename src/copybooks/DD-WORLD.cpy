@@ -0,0 +1,50 @@
+      *> --- DD-WORLD ---
+      *> Shared world state. EXTERNAL so every program that copies this book
+      *> (allocate/generate/save/load/get/set, all compiled as separate
+      *> programs in world.cob) operates on the same in-memory world.
+       78  WORLD-CHUNK-COUNT           VALUE 1024.
+       78  WORLD-SECTION-COUNT         VALUE 24.
+       78  WORLD-BLOCK-ENTITY-DATA-CAPACITY VALUE 32.
+      *> Dimension tags. The overworld and the nether share the same
+      *> WORLD-CHUNK table and the same allocate/save/load machinery; a chunk's
+      *> dimension is just another field of its slot, the same way its x/z are.
+       78  WORLD-DIMENSION-OVERWORLD   VALUE 0.
+       78  WORLD-DIMENSION-NETHER      VALUE 1.
+       01  WORLD-DATA EXTERNAL.
+           02  WORLD-AGE               BINARY-DOUBLE.
+           02  WORLD-TIME              BINARY-DOUBLE.
+      *> Weather state, persisted alongside Time/DayTime so a restart doesn't
+      *> reset the sky to clear - mirrors vanilla level.dat's raining/rainTime/
+      *> thundering/thunderTime fields.
+           02  WORLD-RAINING           BINARY-CHAR UNSIGNED.
+           02  WORLD-RAIN-TIME         BINARY-LONG.
+           02  WORLD-THUNDERING        BINARY-CHAR UNSIGNED.
+           02  WORLD-THUNDER-TIME      BINARY-LONG.
+           02  WORLD-CHUNK OCCURS WORLD-CHUNK-COUNT TIMES.
+               03  WORLD-CHUNK-X               BINARY-LONG.
+               03  WORLD-CHUNK-Z               BINARY-LONG.
+               03  WORLD-CHUNK-DIMENSION       BINARY-CHAR UNSIGNED.
+               03  WORLD-CHUNK-PRESENT         BINARY-CHAR UNSIGNED.
+               03  WORLD-CHUNK-DIRTY           BINARY-CHAR UNSIGNED.
+               03  WORLD-SECTION OCCURS WORLD-SECTION-COUNT TIMES.
+                   04  WORLD-SECTION-BIOME-ID      BINARY-LONG UNSIGNED.
+                   04  WORLD-SECTION-NON-AIR       BINARY-LONG UNSIGNED.
+                   04  WORLD-SECTION-BLOCKS.
+                       05  WORLD-BLOCK-ID OCCURS 4096 TIMES BINARY-LONG UNSIGNED.
+               03  WORLD-BLOCK-ENTITY-COUNT    BINARY-LONG UNSIGNED.
+               03  WORLD-BLOCK-ENTITIES.
+                   04  WORLD-BLOCK-ENTITY-ID OCCURS 98304 TIMES BINARY-LONG.
+      *> Sparse table of the raw NBT tag bytes belonging to each block entity
+      *> (e.g. a container's item list), keyed by WORLD-BLOCK-ENTITY-ID's own
+      *> block-in-chunk index. Kept out of the dense per-block arrays above
+      *> since only a small fraction of blocks ever carry a block entity.
+      *> Sized for one single-chest-sized container of enchanted/named items
+      *> per slot, not a worst-case double chest, since sizing every slot in
+      *> every chunk for the worst case gets expensive fast at this table's
+      *> scale; a payload or chunk that doesn't fit is dropped with an
+      *> operator-visible warning rather than corrupting anything.
+               03  WORLD-BLOCK-ENTITY-DATA-COUNT   BINARY-LONG UNSIGNED.
+               03  WORLD-BLOCK-ENTITY-DATA-ENTRY OCCURS WORLD-BLOCK-ENTITY-DATA-CAPACITY TIMES.
+                   04  WORLD-BLOCK-ENTITY-DATA-INDEX   BINARY-LONG UNSIGNED.
+                   04  WORLD-BLOCK-ENTITY-DATA-LENGTH  BINARY-LONG UNSIGNED.
+                   04  WORLD-BLOCK-ENTITY-DATA         PIC X(2048).
