@@ -0,0 +1,10 @@
+      *> --- DD-BLOCK-STATE ---
+      *> Describes a block state as a block name plus its properties, e.g.
+      *> for round-tripping through the "Name"/"Properties" NBT palette
+      *> format. ==PREFIX== is replaced by callers via COPY ... REPLACING.
+       01  PREFIX-DESCRIPTION.
+           02  PREFIX-NAME                 PIC X(48).
+           02  PREFIX-PROPERTY-COUNT       BINARY-LONG UNSIGNED.
+           02  PREFIX-PROPERTY OCCURS 16 TIMES.
+               03  PREFIX-PROPERTY-NAME        PIC X(32).
+               03  PREFIX-PROPERTY-VALUE       PIC X(32).
