@@ -0,0 +1,6 @@
+      *> --- DD-NBT-DECODER ---
+      *> Cursor/state for the streaming NBT decoder (NbtDecode-* programs).
+       01  NBT-DECODER-STATE.
+           02  NBT-DECODER-OFFSET          BINARY-LONG UNSIGNED.
+           02  NBT-DECODER-DEPTH           BINARY-LONG UNSIGNED.
+           02  NBT-DECODER-CONTAINER-TYPE  BINARY-CHAR UNSIGNED OCCURS 512 TIMES.
