@@ -0,0 +1,21 @@
+      *> --- DD-PLAYERS ---
+      *> Shared player table. EXTERNAL so every program that copies this book
+      *> operates on the same in-memory table regardless of which module it
+      *> was compiled into.
+       78  MAX-PLAYERS                VALUE 128.
+       01  PLAYERS-DATA EXTERNAL.
+           02  PLAYER-ENTRY OCCURS MAX-PLAYERS TIMES.
+               03  PLAYER-CLIENT           BINARY-LONG UNSIGNED.
+               03  PLAYER-ENTITY-ID        BINARY-LONG.
+               03  PLAYER-UUID             PIC X(16).
+               03  PLAYER-NAME             PIC X(16).
+               03  PLAYER-X                BINARY-LONG.
+               03  PLAYER-Y                BINARY-LONG.
+               03  PLAYER-Z                BINARY-LONG.
+      *> Chunks-radius the client asked for in its Client Settings packet;
+      *> 0 means "not sent yet", in which case callers fall back to a
+      *> configured default view distance.
+               03  PLAYER-VIEW-DISTANCE    BINARY-LONG UNSIGNED.
+      *> Which dimension the player is currently in; WORLD-DIMENSION-OVERWORLD
+      *> (0) unless a portal has moved them into WORLD-DIMENSION-NETHER.
+               03  PLAYER-DIMENSION        BINARY-CHAR UNSIGNED.
