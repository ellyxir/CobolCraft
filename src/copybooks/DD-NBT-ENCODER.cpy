@@ -0,0 +1,6 @@
+      *> --- DD-NBT-ENCODER ---
+      *> Cursor/state for the streaming NBT encoder (NbtEncode-* programs).
+       01  NBT-ENCODER-STATE.
+           02  NBT-ENCODER-OFFSET          BINARY-LONG UNSIGNED.
+           02  NBT-ENCODER-DEPTH           BINARY-LONG UNSIGNED.
+           02  NBT-ENCODER-CONTAINER-TYPE  BINARY-CHAR UNSIGNED OCCURS 512 TIMES.
