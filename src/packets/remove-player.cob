@@ -11,6 +11,11 @@ WORKING-STORAGE SECTION.
     01 INT32            BINARY-LONG.
     01 BUFFER           PIC X(8).
     01 BUFFERLEN        BINARY-LONG UNSIGNED.
+    01 PLAYER-INDEX     BINARY-LONG UNSIGNED.
+    01 PLAYER-UUID-OUT  PIC X(16).
+    *> Player data, to resolve LK-ENTITY-ID down to the leaving player's
+    *> real UUID.
+    COPY DD-PLAYERS.
 LINKAGE SECTION.
     01 LK-HNDL          PIC X(4).
     01 LK-ERRNO         PIC 9(3).
@@ -20,22 +25,80 @@ PROCEDURE DIVISION USING BY REFERENCE LK-HNDL LK-ERRNO LK-ENTITY-ID.
     MOVE 0 TO PAYLOADLEN
 
     *> number of players
-    *> TODO: support sending multiple players
     MOVE 1 TO INT32
     CALL "Encode-VarInt" USING INT32 BUFFER BUFFERLEN
     MOVE BUFFER(1:BUFFERLEN) TO PAYLOAD(PAYLOADLEN + 1:BUFFERLEN)
     ADD BUFFERLEN TO PAYLOADLEN
 
-    *> player UUID
-    *> TODO: use a proper UUID
-    MOVE X"000000000000" TO PAYLOAD(PAYLOADLEN + 1:12)
-    ADD 12 TO PAYLOADLEN
-    CALL "Encode-Int" USING LK-ENTITY-ID BUFFER BUFFERLEN
+    *> player UUID; fall back to zeroed if the entity id no longer has a
+    *> matching player table row (e.g. this fires after the row was
+    *> already cleared)
+    MOVE LOW-VALUES TO PLAYER-UUID-OUT
+    PERFORM VARYING PLAYER-INDEX FROM 1 BY 1 UNTIL PLAYER-INDEX > MAX-PLAYERS
+        IF PLAYER-ENTITY-ID(PLAYER-INDEX) = LK-ENTITY-ID
+            MOVE PLAYER-UUID(PLAYER-INDEX) TO PLAYER-UUID-OUT
+            EXIT PERFORM
+        END-IF
+    END-PERFORM
+    MOVE PLAYER-UUID-OUT TO PAYLOAD(PAYLOADLEN + 1:16)
+    ADD 16 TO PAYLOADLEN
+
+    *> send packet
+    CALL "SendPacket" USING LK-HNDL PACKET-ID PAYLOAD PAYLOADLEN LK-ERRNO
+    GOBACK.
+
+END PROGRAM SendPacket-RemovePlayer.
+
+*> --- SendPacket-RemovePlayers ---
+*> Batch form of the "Remove Player Info" packet: takes a list of player-table
+*> indices and sends one real 16-byte UUID per leaving player (looked up from
+*> the player table), instead of the single-player, fake-UUID placeholder that
+*> SendPacket-RemovePlayer above still sends. Kept as a separate, additively
+*> named program rather than changing SendPacket-RemovePlayer's own signature,
+*> since that packet is called from the disconnect-handling code elsewhere in
+*> the tree and existing callers there still pass a single entity ID.
+IDENTIFICATION DIVISION.
+PROGRAM-ID. SendPacket-RemovePlayers.
+
+DATA DIVISION.
+WORKING-STORAGE SECTION.
+    01 PACKET-ID        BINARY-LONG             VALUE 59.
+    *> buffer used to store the packet data
+    01 PAYLOAD          PIC X(4096).
+    01 PAYLOADLEN       BINARY-LONG UNSIGNED.
+    *> temporary data
+    01 INT32            BINARY-LONG.
+    01 BUFFER           PIC X(8).
+    01 BUFFERLEN        BINARY-LONG UNSIGNED.
+    01 LIST-INDEX       BINARY-LONG UNSIGNED.
+    01 PLAYER-INDEX     BINARY-LONG UNSIGNED.
+    *> Player data
+    COPY DD-PLAYERS.
+LINKAGE SECTION.
+    01 LK-HNDL           PIC X(4).
+    01 LK-ERRNO          PIC 9(3).
+    01 LK-PLAYER-COUNT   BINARY-LONG UNSIGNED.
+    01 LK-PLAYER-INDICES-TABLE.
+        02 LK-PLAYER-INDICES BINARY-LONG UNSIGNED OCCURS MAX-PLAYERS TIMES.
+
+PROCEDURE DIVISION USING BY REFERENCE LK-HNDL LK-ERRNO LK-PLAYER-COUNT LK-PLAYER-INDICES-TABLE.
+    MOVE 0 TO PAYLOADLEN
+
+    *> number of players
+    MOVE LK-PLAYER-COUNT TO INT32
+    CALL "Encode-VarInt" USING INT32 BUFFER BUFFERLEN
     MOVE BUFFER(1:BUFFERLEN) TO PAYLOAD(PAYLOADLEN + 1:BUFFERLEN)
     ADD BUFFERLEN TO PAYLOADLEN
 
+    *> one real UUID per leaving player, looked up from the player table
+    PERFORM VARYING LIST-INDEX FROM 1 BY 1 UNTIL LIST-INDEX > LK-PLAYER-COUNT
+        MOVE LK-PLAYER-INDICES(LIST-INDEX) TO PLAYER-INDEX
+        MOVE PLAYER-UUID(PLAYER-INDEX) TO PAYLOAD(PAYLOADLEN + 1:16)
+        ADD 16 TO PAYLOADLEN
+    END-PERFORM
+
     *> send packet
     CALL "SendPacket" USING LK-HNDL PACKET-ID PAYLOAD PAYLOADLEN LK-ERRNO
     GOBACK.
 
-END PROGRAM SendPacket-RemovePlayer.
+END PROGRAM SendPacket-RemovePlayers.
